@@ -0,0 +1,79 @@
+//TRNPROC1 JOB (ACCTNO),'TRAN REDEFINE PROC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESTART NOTE: STEP005 scratches TRANSOUT/EXCPFILE so each      *
+//* fresh nightly run starts them empty. If STEP010 abends         *
+//* mid-run, do NOT resubmit this JCL from the top - STEP005       *
+//* would destroy the partial TRANSOUT/EXCPFILE rows that          *
+//* CKPTFILE's restart point depends on, and TRNPROC1 has no way   *
+//* to recover output it never wrote. Resubmit instead with        *
+//* RESTART=STEP010 (e.g. via SDSF or the RESTART= JOB/EXEC        *
+//* parameter), which skips STEP005 entirely and lets STEP010      *
+//* reopen TRANSOUT/EXCPFILE EXTEND at the checkpointed sequence    *
+//* number. TRANSOUT/EXCPFILE use DISP=(MOD,CATLG,CATLG), same as  *
+//* CKPTFILE below, so that restart path can actually allocate     *
+//* them: MOD against a dataset STEP005 just deleted behaves like  *
+//* a fresh create (the COBOL still does OPEN OUTPUT), and MOD     *
+//* against one STEP005 was skipped over finds it already there    *
+//* (the COBOL does OPEN EXTEND) - DISP=NEW would JCL-fail in that *
+//* second case since the dataset is still catalogued.             *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* STEP005 scratches yesterday's TRANSOUT/EXCPFILE datasets (if
+//* they exist) so STEP010 starts a fresh nightly run with empty
+//* ones - these are flat, non-GDG dataset names reused every
+//* night, and SET MAXCC=0 keeps a first-ever run (nothing to
+//* delete yet) from failing the step. Only runs on a fresh
+//* nightly submission - see the RESTART NOTE above.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.TRAN.DAILY.CONVERTED
+  SET MAXCC = 0
+  DELETE PROD.TRAN.DAILY.EXCEPTIONS
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//* Nightly batch step for TRNPROC1 - reads the daily transaction
+//* extract, validates WS-AREA-1 before the WS-AREA-2 redefinition
+//* is used, and reports the numeric interpretation of each record.
+//* RESUBFIL is the extrapartition dataset backing the RESQ
+//* transient data queue that TRNCORR writes operator-corrected
+//* records to - DISP=SHR since it is shared with the CICS region,
+//* and omitted entirely on a night with nothing queued (RESUBFIL
+//* is declared OPTIONAL in TRNPROC1 so a missing DD is not an
+//* error).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TRNPROC1
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.TRAN.DAILY.EXTRACT,DISP=SHR
+//TRANSOUT DD   DSN=PROD.TRAN.DAILY.CONVERTED,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//CKPTFILE DD   DSN=PROD.TRAN.DAILY.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=48)
+//EXCPFILE DD   DSN=PROD.TRAN.DAILY.EXCEPTIONS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=112)
+//CTLFILE  DD   DSN=PROD.TRAN.DAILY.CONTROL,DISP=SHR
+//RESUBFIL DD   DSN=PROD.TRAN.DAILY.RESUBMIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Reloads EXCPVSAM, the VSAM KSDS TRNCORR looks rejected records
+//* up against online, from the EXCPFILE STEP010 just wrote.
+//* EXCPVSAM is a REUSE cluster defined once (see EXCPVDEF.jcl) so
+//* REPRO REPLACE here can re-load it fresh every night rather than
+//* accumulating rejects across runs.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//EXCPFILE DD   DSN=PROD.TRAN.DAILY.EXCEPTIONS,DISP=SHR
+//EXCPVSAM DD   DSN=PROD.TRAN.EXCP.VSAM,DISP=SHR
+//SYSIN    DD   *
+  REPRO REPLACE -
+        INFILE(EXCPFILE) -
+        OUTFILE(EXCPVSAM)
+/*
