@@ -0,0 +1,20 @@
+//EXCPVDEF JOB (ACCTNO),'DEFINE EXCPVSAM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* One-time allocation of EXCPVSAM, the VSAM KSDS TRNCORR reads
+//* and deletes rejected records from online (see cics/TRNCORR.cbl).
+//* Run this once before TRNPROC1 is first put into production;
+//* TRNPROC1's nightly STEP020 then REPRO REPLACEs it from that
+//* night's EXCPFILE. Keyed on EXC-SEQ-NO (copybooks/EXCPREC.cpy),
+//* an 8-byte key starting at offset 0 of the 112-byte record.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.TRAN.EXCP.VSAM)      -
+                  INDEXED                        -
+                  REUSE                          -
+                  KEYS(8 0)                      -
+                  RECORDSIZE(112 112)             -
+                  SPACE(5 5) CYLINDERS)
+/*
