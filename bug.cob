@@ -1,7 +1,400 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 REDEFINES WS-AREA-1 PIC 9(100). 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNPROC1.
+      *================================================================
+      * TRNPROC1 - Transaction record numeric redefinition handler.
+      *
+      * Change history:
+      *   2026-08-08  Added numeric-validity check ahead of the
+      *               WS-AREA-2 redefinition so bad bytes are routed
+      *               to an error path instead of being displayed.
+      *   2026-08-08  Replaced the hardcoded test literal with a real
+      *               batch read loop over the daily transaction file.
+      *   2026-08-08  Added TRANS-FILE-OUT so the converted numeric
+      *               value of every validated record reaches a
+      *               downstream-consumable dataset instead of only
+      *               SYSOUT.
+      *   2026-08-08  Added checkpoint/restart support so a mid-run
+      *               abend does not force the whole file to be
+      *               reprocessed.
+      *   2026-08-08  Added EXCEPTION-FILE so rejected non-numeric
+      *               records are logged for data-entry review
+      *               instead of just being skipped.
+      *   2026-08-08  Replaced the single WS-AREA-2 numeric blob with
+      *               the WSAREA1 copybook, a proper sub-field layout
+      *               (date / customer id / amount) for WS-AREA-1.
+      *   2026-08-08  Converted the amount sub-field to packed
+      *               decimal (COMP-3) and added a run-total
+      *               accumulator as a control figure for the batch.
+      *   2026-08-08  Added end-of-file reconciliation against an
+      *               external control record so dropped or
+      *               corrupted records are caught the same day.
+      *   2026-08-08  Carried the valid-record count and run total
+      *               through the checkpoint so a restarted run
+      *               reconciles correctly, opened the output/
+      *               exception files EXTEND on restart instead of
+      *               truncating them, and reset the checkpoint once
+      *               a run completes and balances so the next day's
+      *               extract does not inherit a stale restart point.
+      *   2026-08-08  Checkpoint every record instead of every N -
+      *               TRANS-FILE-OUT/EXCEPTION-FILE are written every
+      *               record in EXTEND mode, so a checkpoint interval
+      *               wider than one record let a restart re-write
+      *               records that had already reached those files,
+      *               producing duplicates. Also folded in corrected
+      *               records operators resubmit from TRNCORR (queued
+      *               to RESQ, read here off RESUBFIL) ahead of the
+      *               regular TRANSIN extract on a fresh run.
+      *   2026-08-08  Tracked the TRANS-FILE-IN restart position
+      *               (WS-EXTRACT-SEQ-NO) separately from the combined
+      *               output sequence number, since the latter also
+      *               counts resubmitted records and was over-skipping
+      *               TRANS-FILE-IN on restart. Gave resubmitted
+      *               records their own running count/total instead of
+      *               folding them into the figures reconciled against
+      *               CONTROL-FILE, which only ever describes the
+      *               extract. Reset the checkpoint on every run that
+      *               reaches end-of-file, not only one that also
+      *               balances, so a missing/mismatched control record
+      *               does not leave a stale restart point for the
+      *               next day's extract to inherit.
+      *================================================================
 
-PROCEDURE DIVISION. 
-    MOVE 'Hello, World!' TO WS-AREA-1 
-    DISPLAY WS-AREA-2 
-    STOP RUN.
\ No newline at end of file
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE-IN ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANS-FILE-OUT ASSIGN TO TRANSOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL RESUBMIT-FILE ASSIGN TO RESUBFIL
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANS-FILE-IN
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  TRANS-IN-RECORD                PIC X(100).
+
+       FD  TRANS-FILE-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY TRANOUT.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 48 CHARACTERS.
+           COPY CKPTREC.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 112 CHARACTERS.
+           COPY EXCPREC.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY CTLREC.
+
+      *    RESUBFIL is the extrapartition-TDQ dataset RESQ drains
+      *    into from TRNCORR - OPTIONAL because most nights have no
+      *    operator corrections queued at all.
+       FD  RESUBMIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  RESUBMIT-IN-RECORD              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SEQ-NO                       PIC 9(8)    VALUE ZERO.
+       01  WS-EXTRACT-SEQ-NO               PIC 9(8)    VALUE ZERO.
+       01  WS-CKPT-STATUS                  PIC X(2)    VALUE '00'.
+       01  WS-RESTART-SEQ-NO               PIC 9(8)    VALUE ZERO.
+       01  WS-RESTART-EXTRACT-SEQ-NO       PIC 9(8)    VALUE ZERO.
+       01  WS-VALID-RECORD-COUNT           PIC 9(8)    VALUE ZERO.
+       01  WS-TOTAL-AMOUNT                 PIC S9(13)V99 COMP-3
+                                                        VALUE ZERO.
+       01  WS-RESUBMIT-VALID-COUNT         PIC 9(8)    VALUE ZERO.
+       01  WS-RESUBMIT-TOTAL-AMOUNT        PIC S9(13)V99 COMP-3
+                                                        VALUE ZERO.
+
+       01  WS-AREA-1                       PIC X(100).
+           COPY WSAREA1.
+
+       01  WS-FLAGS.
+           05  WS-AREA-1-NUMERIC           PIC X(1)    VALUE 'N'.
+               88  AREA-1-IS-NUMERIC                   VALUE 'Y'.
+               88  AREA-1-IS-NOT-NUMERIC               VALUE 'N'.
+           05  WS-END-OF-FILE              PIC X(1)    VALUE 'N'.
+               88  END-OF-TRANS-FILE                   VALUE 'Y'.
+           05  WS-RESUB-EOF                PIC X(1)    VALUE 'N'.
+               88  END-OF-RESUBMIT-FILE                VALUE 'Y'.
+           05  WS-CTL-STATUS               PIC X(1)    VALUE 'N'.
+               88  CONTROL-RECORD-FOUND                VALUE 'Y'.
+               88  CONTROL-RECORD-NOT-FOUND             VALUE 'N'.
+           05  WS-RECON-STATUS             PIC X(1)    VALUE 'N'.
+               88  RECONCILIATION-BALANCED             VALUE 'Y'.
+               88  RECONCILIATION-NOT-BALANCED         VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+      *    Reaching 9000-RECONCILE at all means TRANS-FILE-IN was read
+      *    to end-of-file, so the checkpoint is always cleared here -
+      *    whether or not a control record was supplied to reconcile
+      *    against, and whether or not it balanced. A mid-run abend
+      *    never reaches this line, so it can never wrongly erase a
+      *    genuine restart point; leaving a stale CKPT-LAST-SEQ-NO
+      *    behind after a clean EOF, however, would make the next
+      *    day's unrelated extract look like a restart of this one
+      *    and silently skip that many of its own records.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-TRANS-FILE
+           PERFORM 9000-RECONCILE
+           PERFORM 9500-RESET-CHECKPOINT
+           PERFORM 9900-TERMINATE
+           STOP RUN.
+
+      *    On restart, TRANS-FILE-OUT/EXCEPTION-FILE must be opened
+      *    EXTEND rather than OUTPUT - the skip loop below only
+      *    re-reads the input records the prior run already finished,
+      *    it does not rewrite their output/exception rows, so OUTPUT
+      *    would truncate and permanently lose everything written
+      *    before the abend. The skip loop replays
+      *    WS-RESTART-EXTRACT-SEQ-NO (how many TRANS-FILE-IN records
+      *    had actually been read), not the combined WS-RESTART-SEQ-NO
+      *    - that combined figure also counts resubmitted records
+      *    folded in ahead of the extract and would over-skip
+      *    TRANS-FILE-IN by however many of those there were.
+      *    RESUBFIL is only folded in on a fresh run (see
+      *    2600-PROCESS-RESUBMITS) - a genuine restart is always
+      *    resuming mid-way through TRANS-FILE-IN, and any resubmitted
+      *    records were already folded in, checkpointed, and counted
+      *    before the point being restarted from.
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CHECKPOINT
+           OPEN INPUT TRANS-FILE-IN
+           IF WS-RESTART-SEQ-NO > ZERO
+               OPEN EXTEND TRANS-FILE-OUT
+               OPEN EXTEND EXCEPTION-FILE
+               MOVE WS-RESTART-SEQ-NO TO WS-SEQ-NO
+               MOVE WS-RESTART-EXTRACT-SEQ-NO TO WS-EXTRACT-SEQ-NO
+               PERFORM WS-RESTART-EXTRACT-SEQ-NO TIMES
+                   PERFORM 2100-READ-TRANS-RECORD
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT TRANS-FILE-OUT
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN INPUT RESUBMIT-FILE
+               PERFORM 2600-PROCESS-RESUBMITS
+               CLOSE RESUBMIT-FILE
+           END-IF
+           PERFORM 2100-READ-TRANS-RECORD.
+
+      *    A checkpoint dataset that is empty or not yet cataloged
+      *    means this is the first run - start from record one. On a
+      *    genuine restart, the running counts/totals are picked back
+      *    up from the checkpoint too, so 9000-RECONCILE ties out
+      *    against the whole file rather than just the post-restart
+      *    partial run.
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-SEQ-NO
+                   NOT AT END
+                       MOVE CKPT-LAST-SEQ-NO
+                                          TO WS-RESTART-SEQ-NO
+                       MOVE CKPT-EXTRACT-SEQ-NO
+                                          TO WS-RESTART-EXTRACT-SEQ-NO
+                       MOVE CKPT-VALID-RECORD-COUNT
+                                          TO WS-VALID-RECORD-COUNT
+                       MOVE CKPT-TOTAL-AMOUNT
+                                          TO WS-TOTAL-AMOUNT
+                       MOVE CKPT-RESUBMIT-VALID-COUNT
+                                          TO WS-RESUBMIT-VALID-COUNT
+                       MOVE CKPT-RESUBMIT-TOTAL-AMOUNT
+                                          TO WS-RESUBMIT-TOTAL-AMOUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-RESTART-SEQ-NO
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-SEQ-NO
+           ADD 1 TO WS-EXTRACT-SEQ-NO
+           PERFORM 2200-VALIDATE-AREA-1
+           IF AREA-1-IS-NUMERIC
+               DISPLAY 'DATE: ' WS-TRANS-DATE
+                   ' CUST: ' WS-CUST-ID
+                   ' AMT: ' WS-TRANS-AMOUNT
+               ADD 1 TO WS-VALID-RECORD-COUNT
+               ADD WS-TRANS-AMOUNT TO WS-TOTAL-AMOUNT
+               PERFORM 2300-WRITE-OUTPUT-RECORD
+           ELSE
+               PERFORM 2900-REJECT-AREA-1
+           END-IF
+           PERFORM 2500-WRITE-CHECKPOINT
+           PERFORM 2100-READ-TRANS-RECORD.
+
+       2100-READ-TRANS-RECORD.
+           READ TRANS-FILE-IN INTO WS-AREA-1
+               AT END
+                   SET END-OF-TRANS-FILE TO TRUE
+           END-READ.
+
+      *    Corrected records operators resubmit from TRNCORR are
+      *    queued to the RESQ transient data queue, which is defined
+      *    as an extrapartition TDQ backed by RESUBFIL so this batch
+      *    job can read it back as an ordinary sequential file. They
+      *    are folded into the same validate/write/reject path as the
+      *    regular extract, ahead of TRANS-FILE-IN, on a fresh run -
+      *    but counted into WS-RESUBMIT-VALID-COUNT/
+      *    WS-RESUBMIT-TOTAL-AMOUNT rather than the extract's
+      *    WS-VALID-RECORD-COUNT/WS-TOTAL-AMOUNT, since
+      *    CONTROL-FILE's figures only ever describe what the source
+      *    system sent in the extract - folding resubmits into the
+      *    same accumulators 9000-RECONCILE compares against
+      *    CONTROL-FILE would report a false out-of-balance on any
+      *    night with operator corrections. WS-EXTRACT-SEQ-NO (the
+      *    TRANS-FILE-IN restart position) is deliberately left
+      *    untouched here.
+       2600-PROCESS-RESUBMITS.
+           PERFORM 2650-READ-RESUBMIT-RECORD
+           PERFORM UNTIL END-OF-RESUBMIT-FILE
+               ADD 1 TO WS-SEQ-NO
+               PERFORM 2200-VALIDATE-AREA-1
+               IF AREA-1-IS-NUMERIC
+                   ADD 1 TO WS-RESUBMIT-VALID-COUNT
+                   ADD WS-TRANS-AMOUNT TO WS-RESUBMIT-TOTAL-AMOUNT
+                   PERFORM 2300-WRITE-OUTPUT-RECORD
+               ELSE
+                   PERFORM 2900-REJECT-AREA-1
+               END-IF
+               PERFORM 2500-WRITE-CHECKPOINT
+               PERFORM 2650-READ-RESUBMIT-RECORD
+           END-PERFORM.
+
+       2650-READ-RESUBMIT-RECORD.
+           READ RESUBMIT-FILE INTO WS-AREA-1
+               AT END
+                   SET END-OF-RESUBMIT-FILE TO TRUE
+           END-READ.
+
+      *    The date/customer-id sub-fields are zoned decimal, so they
+      *    are checked with a class test on the raw bytes; the amount
+      *    sub-field is packed decimal (COMP-3), so IS NUMERIC is
+      *    applied directly to WS-TRANS-AMOUNT to validate its digit
+      *    and sign nibbles instead. The trailing FILLER bytes are
+      *    not part of the numeric view and are not validated here.
+       2200-VALIDATE-AREA-1.
+           IF WS-AREA-1 (1:18) IS NUMERIC
+                   AND WS-TRANS-AMOUNT IS NUMERIC
+               SET AREA-1-IS-NUMERIC TO TRUE
+           ELSE
+               SET AREA-1-IS-NOT-NUMERIC TO TRUE
+           END-IF.
+
+       2300-WRITE-OUTPUT-RECORD.
+           MOVE WS-SEQ-NO          TO OUT-SEQ-NO
+           MOVE WS-TRANS-DATE      TO OUT-TRANS-DATE
+           MOVE WS-CUST-ID         TO OUT-CUST-ID
+           MOVE WS-TRANS-AMOUNT    TO OUT-TRANS-AMOUNT
+           WRITE TRANS-OUT-RECORD.
+
+      *    Taken after every record (not on an interval) so that a
+      *    restart's EXTEND-mode re-open of TRANS-FILE-OUT/
+      *    EXCEPTION-FILE never re-writes a record that already
+      *    reached those files - the checkpoint dataset is rewritten
+      *    from scratch each time so it only ever holds the most
+      *    recent checkpoint.
+       2500-WRITE-CHECKPOINT.
+           MOVE WS-SEQ-NO               TO CKPT-LAST-SEQ-NO
+           MOVE WS-EXTRACT-SEQ-NO       TO CKPT-EXTRACT-SEQ-NO
+           MOVE WS-VALID-RECORD-COUNT   TO CKPT-VALID-RECORD-COUNT
+           MOVE WS-TOTAL-AMOUNT         TO CKPT-TOTAL-AMOUNT
+           MOVE WS-RESUBMIT-VALID-COUNT TO CKPT-RESUBMIT-VALID-COUNT
+           MOVE WS-RESUBMIT-TOTAL-AMOUNT
+                                        TO CKPT-RESUBMIT-TOTAL-AMOUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2900-REJECT-AREA-1.
+           DISPLAY 'TRNPROC1: NON-NUMERIC DATA IN WS-AREA-1 - REJECTED'
+           DISPLAY 'TRNPROC1: RAW CONTENT: ' WS-AREA-1
+           MOVE WS-SEQ-NO      TO EXC-SEQ-NO
+           MOVE WS-AREA-1      TO EXC-ORIGINAL-DATA
+           SET EXC-REASON-NOT-NUMERIC TO TRUE
+           WRITE EXCEPTION-RECORD.
+
+      *    Ties the run's accumulated counts/totals out against the
+      *    record count and total amount the upstream extract says
+      *    it sent, so dropped or corrupted records surface same-day
+      *    instead of downstream.
+       9000-RECONCILE.
+           SET CONTROL-RECORD-NOT-FOUND TO TRUE
+           SET RECONCILIATION-NOT-BALANCED TO TRUE
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY
+                     'TRNPROC1: NO CONTROL RECORD SUPPLIED - '
+                     'RECONCILIATION SKIPPED'
+               NOT AT END
+                   SET CONTROL-RECORD-FOUND TO TRUE
+           END-READ
+           IF CONTROL-RECORD-FOUND
+               IF CTL-RECORD-COUNT = WS-VALID-RECORD-COUNT
+                       AND CTL-TOTAL-AMOUNT = WS-TOTAL-AMOUNT
+                   DISPLAY 'TRNPROC1: CONTROL TOTALS BALANCED'
+                   SET RECONCILIATION-BALANCED TO TRUE
+               ELSE
+                   DISPLAY 'TRNPROC1: *** OUT OF BALANCE ***'
+                   DISPLAY '  EXPECTED COUNT:  ' CTL-RECORD-COUNT
+                   DISPLAY '  ACTUAL COUNT:    ' WS-VALID-RECORD-COUNT
+                   DISPLAY '  EXPECTED AMOUNT: ' CTL-TOTAL-AMOUNT
+                   DISPLAY '  ACTUAL AMOUNT:   ' WS-TOTAL-AMOUNT
+               END-IF
+           END-IF
+           CLOSE CONTROL-FILE.
+
+      *    A clean run that also balances against the control record
+      *    means the whole file was processed end-to-end, so the
+      *    checkpoint is cleared here rather than left behind for the
+      *    next run - otherwise a fresh day's extract would be read
+      *    against yesterday's leftover CKPT-LAST-SEQ-NO and have
+      *    that many of its own records silently skipped.
+       9500-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *    A non-zero RETURN-CODE on an out-of-balance run lets the
+      *    JCL's downstream steps (or the operator watching the job
+      *    log) detect the condition, even though the checkpoint is
+      *    always reset above so the next day's extract is unaffected.
+       9900-TERMINATE.
+           IF RECONCILIATION-NOT-BALANCED
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           DISPLAY 'TRNPROC1: EXTRACT RECORDS PROCESSED: '
+               WS-VALID-RECORD-COUNT
+           DISPLAY 'TRNPROC1: EXTRACT TOTAL AMOUNT:      '
+               WS-TOTAL-AMOUNT
+           DISPLAY 'TRNPROC1: RESUBMITTED RECORDS PROCESSED: '
+               WS-RESUBMIT-VALID-COUNT
+           DISPLAY 'TRNPROC1: RESUBMITTED TOTAL AMOUNT:      '
+               WS-RESUBMIT-TOTAL-AMOUNT
+           CLOSE TRANS-FILE-IN
+           CLOSE TRANS-FILE-OUT
+           CLOSE EXCEPTION-FILE.
