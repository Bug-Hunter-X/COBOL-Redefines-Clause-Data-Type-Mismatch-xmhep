@@ -0,0 +1,7 @@
+      *================================================================
+      * TRNCORRC - DFHCOMMAREA for the TRNCORR pseudo-conversational
+      *            correction transaction; carries the sequence
+      *            number looked up on the prior pass.
+      *================================================================
+       01  TRNCORR-COMMAREA.
+           05  CA-SEQ-NO                   PIC 9(8).
