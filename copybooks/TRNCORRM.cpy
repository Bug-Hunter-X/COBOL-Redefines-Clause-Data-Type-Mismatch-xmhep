@@ -0,0 +1,39 @@
+      *================================================================
+      * TRNCORRM - Symbolic map for the TRNCORR online correction
+      *            screen (rejected-record lookup and resubmission).
+      *            FAILI/FAILO carry the operator-readable attempted
+      *            WS-AREA-2 interpretation (reason code plus the
+      *            date/customer-id/amount sub-fields TRNCORR was
+      *            able to reconstruct), not just the 4-byte reason
+      *            code, so it is sized well past EXC-REASON-CODE.
+      *================================================================
+       01  TRNCORRI.
+           05  FILLER                      PIC X(12).
+           05  SEQL                        PIC S9(4) COMP.
+           05  SEQF                        PIC X.
+           05  SEQI                        PIC 9(8).
+           05  RAWL                        PIC S9(4) COMP.
+           05  RAWF                        PIC X.
+           05  RAWI                        PIC X(100).
+           05  FAILL                       PIC S9(4) COMP.
+           05  FAILF                       PIC X.
+           05  FAILI                       PIC X(70).
+           05  CORRL                       PIC S9(4) COMP.
+           05  CORRF                       PIC X.
+           05  CORRI                       PIC X(100).
+           05  MSGL                        PIC S9(4) COMP.
+           05  MSGF                        PIC X.
+           05  MSGI                        PIC X(79).
+
+       01  TRNCORRO REDEFINES TRNCORRI.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(3).
+           05  SEQO                        PIC 9(8).
+           05  FILLER                      PIC X(3).
+           05  RAWO                        PIC X(100).
+           05  FILLER                      PIC X(3).
+           05  FAILO                       PIC X(70).
+           05  FILLER                      PIC X(3).
+           05  CORRO                       PIC X(100).
+           05  FILLER                      PIC X(3).
+           05  MSGO                        PIC X(79).
