@@ -0,0 +1,33 @@
+      *================================================================
+      * CKPTREC - Checkpoint record written after every record so a
+      *           restart can resume without reprocessing, or
+      *           re-writing to TRANS-FILE-OUT/EXCEPTION-FILE, any
+      *           record that already made it through.
+      *
+      *           CKPT-LAST-SEQ-NO is the combined output sequence
+      *           number (resubmits and extract records share one
+      *           numbering scheme) and is restored into WS-SEQ-NO so
+      *           output numbering stays unique across a restart.
+      *           CKPT-EXTRACT-SEQ-NO is tracked separately - it only
+      *           counts TRANS-FILE-IN records actually read - because
+      *           it is what the restart skip loop in 1000-INITIALIZE
+      *           must replay; using the combined CKPT-LAST-SEQ-NO
+      *           there would over-skip TRANS-FILE-IN by however many
+      *           resubmitted records were folded in ahead of it.
+      *
+      *           The valid-record count and total amount are carried
+      *           separately for extract-sourced records (reconciled
+      *           against CTL-RECORD-COUNT/CTL-TOTAL-AMOUNT, which
+      *           only ever describes the extract) and for resubmitted
+      *           records (reported but never reconciled), so a
+      *           restarted run reconciles correctly and a night with
+      *           resubmissions does not falsely report out of
+      *           balance.
+      *================================================================
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-SEQ-NO            PIC 9(8).
+           05  CKPT-EXTRACT-SEQ-NO         PIC 9(8).
+           05  CKPT-VALID-RECORD-COUNT     PIC 9(8).
+           05  CKPT-TOTAL-AMOUNT           PIC S9(13)V99 COMP-3.
+           05  CKPT-RESUBMIT-VALID-COUNT   PIC 9(8).
+           05  CKPT-RESUBMIT-TOTAL-AMOUNT  PIC S9(13)V99 COMP-3.
