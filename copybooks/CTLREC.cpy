@@ -0,0 +1,8 @@
+      *================================================================
+      * CTLREC - External control record supplied by the upstream
+      *          extract: the record count and total amount the
+      *          source system says it sent, for end-of-run tie-out.
+      *================================================================
+       01  CONTROL-RECORD.
+           05  CTL-RECORD-COUNT            PIC 9(8).
+           05  CTL-TOTAL-AMOUNT            PIC S9(13)V99 COMP-3.
