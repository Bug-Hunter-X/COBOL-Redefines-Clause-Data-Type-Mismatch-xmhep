@@ -0,0 +1,10 @@
+      *================================================================
+      * EXCPREC - Exception record for transactions that failed the
+      *           WS-AREA-1 numeric-validity check, for data-entry
+      *           review the following morning.
+      *================================================================
+       01  EXCEPTION-RECORD.
+           05  EXC-SEQ-NO                  PIC 9(8).
+           05  EXC-ORIGINAL-DATA           PIC X(100).
+           05  EXC-REASON-CODE             PIC X(4).
+               88  EXC-REASON-NOT-NUMERIC          VALUE 'NUM1'.
