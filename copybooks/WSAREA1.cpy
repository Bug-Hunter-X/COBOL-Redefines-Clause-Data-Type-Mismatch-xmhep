@@ -0,0 +1,13 @@
+      *================================================================
+      * WSAREA1 - Structured redefinition of the 100-byte transaction
+      *           record into its real sub-fields (date, customer id,
+      *           amount) instead of one undifferentiated numeric
+      *           blob. The amount sub-field is carried as signed
+      *           packed decimal (COMP-3) rather than unsigned zoned
+      *           decimal.
+      *================================================================
+       01  WS-AREA-2 REDEFINES WS-AREA-1.
+           05  WS-TRANS-DATE               PIC 9(8).
+           05  WS-CUST-ID                  PIC 9(10).
+           05  WS-TRANS-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  FILLER                      PIC X(74).
