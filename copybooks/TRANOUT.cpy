@@ -0,0 +1,12 @@
+      *================================================================
+      * TRANOUT - Output record layout for the converted sub-fields
+      *           of each validated transaction record. The amount is
+      *           carried as packed decimal (COMP-3) to match
+      *           WS-TRANS-AMOUNT in WSAREA1.
+      *================================================================
+       01  TRANS-OUT-RECORD.
+           05  OUT-SEQ-NO                  PIC 9(8).
+           05  OUT-TRANS-DATE              PIC 9(8).
+           05  OUT-CUST-ID                 PIC 9(10).
+           05  OUT-TRANS-AMOUNT            PIC S9(13)V99 COMP-3.
+           05  FILLER                      PIC X(66).
