@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNCORR.
+      *================================================================
+      * TRNCORR - Online maintenance transaction for records that
+      *           TRNPROC1 rejected out of the WS-AREA-1/WS-AREA-2
+      *           redefinition (see the EXCEPTION-FILE written by
+      *           TRNPROC1). An operator keys the sequence number of
+      *           a rejected record, reviews the raw bytes alongside
+      *           the failed numeric interpretation, keys in a
+      *           corrected value, and resubmits it so it picks up
+      *           in the next batch cycle instead of waiting for the
+      *           source file to be fixed upstream.
+      *
+      * This is a pseudo-conversational CICS transaction: CA-SEQ-NO
+      * in DFHCOMMAREA carries the sequence number of the record on
+      * the screen between the operator's keystrokes, since SEQI is
+      * a display-only field with no FSET and cannot be relied on to
+      * retransmit. The rejected records are expected to have been
+      * loaded from TRNPROC1's sequential EXCEPTION-FILE into the
+      * VSAM KSDS EXCPVSAM (keyed on EXC-SEQ-NO) so they can be
+      * randomly read here; corrected records are queued to the RESQ
+      * transient data queue, an extrapartition TDQ backed by the
+      * RESUBFIL dataset, which the next TRNPROC1 run reads as a
+      * plain sequential file ahead of the regular TRANSIN extract.
+      *
+      * Change history:
+      *   2026-08-08  New - online correction screen for REDEFINES
+      *               mismatch rejects.
+      *   2026-08-08  Carried the looked-up sequence number through
+      *               DFHCOMMAREA instead of re-keying off SEQI, and
+      *               showed the actual attempted WS-AREA-2
+      *               interpretation instead of just the reason code.
+      *   2026-08-08  Guarded the WS-AREA-2 interpretation shown in
+      *               FAILO with the same numeric check TRNPROC1 uses
+      *               before trusting it - a rejected record's packed
+      *               WS-TRANS-AMOUNT may hold invalid digit/sign
+      *               nibbles. Checked RESP on the RESQ WRITEQ and
+      *               EXCPVSAM DELETE in 3000-RESUBMIT-RECORD instead
+      *               of assuming both succeeded.
+      *================================================================
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY DFHAID.
+           COPY TRNCORRM.
+           COPY EXCPREC.
+           COPY TRNCORRC.
+
+       01  WS-RESUBMIT-RECORD              PIC X(100).
+       01  WS-AMOUNT-DISPLAY                PIC -(13)9.99.
+
+       01  WS-AREA-1                       PIC X(100).
+           COPY WSAREA1.
+
+       01  WS-FLAGS.
+           05  WS-RESP                     PIC S9(8) COMP.
+           05  WS-AREA-1-NUMERIC           PIC X(1)    VALUE 'N'.
+               88  AREA-1-IS-NUMERIC                   VALUE 'Y'.
+               88  AREA-1-IS-NOT-NUMERIC               VALUE 'N'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                     PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-ENTRY
+           ELSE
+               MOVE DFHCOMMAREA TO TRNCORR-COMMAREA
+               EXEC CICS RECEIVE MAP('TRNCORRI')
+                         MAPSET('TRNCORRM')
+                         INTO(TRNCORRI)
+               END-EXEC
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                       PERFORM 8000-END-CONVERSATION
+                   WHEN DFHPF5
+                       PERFORM 3000-RESUBMIT-RECORD
+                   WHEN OTHER
+                       PERFORM 2000-LOOKUP-RECORD
+               END-EVALUATE
+           END-IF.
+
+       1000-INITIAL-ENTRY.
+           MOVE LOW-VALUES TO TRNCORRI
+           MOVE ZERO TO CA-SEQ-NO
+           MOVE 'ENTER A REJECTED RECORD SEQUENCE NUMBER' TO MSGO
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+      *    Builds the operator-readable attempted WS-AREA-2
+      *    interpretation into FAILO - the reason code plus the
+      *    date/customer-id/amount sub-fields as TRNCORR read them
+      *    off the raw bytes - not just the 4-byte reason code.
+       2000-LOOKUP-RECORD.
+           MOVE SEQI TO EXC-SEQ-NO
+           EXEC CICS READ DATASET('EXCPVSAM')
+                     INTO(EXCEPTION-RECORD)
+                     RIDFLD(EXC-SEQ-NO)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE EXC-SEQ-NO         TO SEQO
+               MOVE EXC-SEQ-NO         TO CA-SEQ-NO
+               MOVE EXC-ORIGINAL-DATA  TO RAWO
+               MOVE EXC-ORIGINAL-DATA  TO WS-AREA-1
+               IF WS-AREA-1 (1:18) IS NUMERIC
+                       AND WS-TRANS-AMOUNT IS NUMERIC
+                   SET AREA-1-IS-NUMERIC TO TRUE
+               ELSE
+                   SET AREA-1-IS-NOT-NUMERIC TO TRUE
+               END-IF
+               IF AREA-1-IS-NUMERIC
+                   MOVE WS-TRANS-AMOUNT    TO WS-AMOUNT-DISPLAY
+                   STRING 'REASON=' EXC-REASON-CODE
+                          ' DATE=' WS-TRANS-DATE
+                          ' CUST=' WS-CUST-ID
+                          ' AMT='  WS-AMOUNT-DISPLAY
+                          DELIMITED BY SIZE INTO FAILO
+                   END-STRING
+               ELSE
+                   STRING 'REASON=' EXC-REASON-CODE
+                          ' - WS-AREA-2 INTERPRETATION INVALID '
+                          '(BAD PACKED DATA)'
+                          DELIMITED BY SIZE INTO FAILO
+                   END-STRING
+               END-IF
+               MOVE SPACES             TO CORRO
+               MOVE 'RECORD FOUND - KEY A CORRECTED VALUE AND PRESS PF5'
+                                       TO MSGO
+           ELSE
+               MOVE ZERO               TO CA-SEQ-NO
+               MOVE SPACES             TO RAWO FAILO CORRO
+               MOVE 'RECORD NOT FOUND FOR THAT SEQUENCE NUMBER'
+                                       TO MSGO
+           END-IF
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       3000-RESUBMIT-RECORD.
+           MOVE CORRI TO WS-RESUBMIT-RECORD
+           EXEC CICS WRITEQ TD QUEUE('RESQ')
+                     FROM(WS-RESUBMIT-RECORD)
+                     LENGTH(LENGTH OF WS-RESUBMIT-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'UNABLE TO QUEUE CORRECTION - TRY AGAIN' TO MSGO
+           ELSE
+               MOVE CA-SEQ-NO TO EXC-SEQ-NO
+               EXEC CICS DELETE DATASET('EXCPVSAM')
+                         RIDFLD(EXC-SEQ-NO)
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'RECORD RESUBMITTED FOR NEXT BATCH CYCLE'
+                                           TO MSGO
+               ELSE
+                   MOVE 'QUEUED, BUT COULD NOT CLEAR THE EXCEPTION'
+                                           TO MSGO
+               END-IF
+           END-IF
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       8000-END-CONVERSATION.
+           MOVE 'TRNCORR COMPLETE' TO MSGO
+           EXEC CICS SEND TEXT
+                     FROM(MSGO)
+                     LENGTH(LENGTH OF MSGO)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-SEND-MAP-AND-RETURN.
+           EXEC CICS SEND MAP('TRNCORRI')
+                     MAPSET('TRNCORRM')
+                     FROM(TRNCORRO)
+                     ERASE
+                     CURSOR
+           END-EXEC
+           EXEC CICS RETURN TRANSID('TRNC')
+                     COMMAREA(TRNCORR-COMMAREA)
+           END-EXEC.
